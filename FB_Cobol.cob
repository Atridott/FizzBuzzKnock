@@ -1,26 +1,704 @@
 IDENTIFICATION              DIVISION.
 PROGRAM-ID.                 FIZZ_BUZZ.
+
+*> MODIFICATION HISTORY
+*>   2026-08-08  RLM  RULES NO LONGER HARDCODED - DIVISOR/LABEL PAIRS
+*>                    ARE NOW LOADED FROM THE RULECTL CONTROL FILE SO
+*>                    NEW RULES CAN BE ADDED WITHOUT A RECOMPILE.
+*>   2026-08-08  RLM  ADDED RANGECTL SO ONE RUN CAN DRIVE THE
+*>                    CLASSIFICATION LOOP OVER SEVERAL START/END
+*>                    RANGES.  ACCEPT N REMAINS THE DEFAULT SINGLE
+*>                    RANGE (1 THRU N) WHEN RANGECTL IS EMPTY.
+*>   2026-08-08  RLM  EACH RESULT IS NOW ALSO WRITTEN TO THE FIZZOUT
+*>                    SEQUENTIAL FILE (FIZZREC) SO DOWNSTREAM JOBS
+*>                    CAN CONSUME A RUN WITHOUT SCRAPING DISPLAY.
+*>   2026-08-08  RLM  ADDED THE FIZZRPT END-OF-RUN CONTROL REPORT
+*>                    WITH COUNTS BY CATEGORY FOR THE DAILY BATCH
+*>                    PAPERWORK.
+*>   2026-08-08  RLM  ACCEPT N IS NOW EDITED FOR NUMERIC/RANGE
+*>                    BEFORE USE; A BAD VALUE IS WRITTEN TO FIZZERR
+*>                    AND THE JOB ENDS WITH A NON-ZERO RETURN CODE.
+*>   2026-08-08  RLM  ADDED CHKPTF CHECKPOINT/RESTART SUPPORT SO A
+*>                    LONG RUN CAN RESUME FROM THE LAST CHECKPOINTED
+*>                    CNT INSTEAD OF FROM THE START OF THE RANGE.
+*>   2026-08-08  RLM  EVERY RUN NOW APPENDS START/COMPLETION RECORDS
+*>                    TO AUDITLOG (OPERATOR, N, AND RESULT COUNTS)
+*>                    FOR MONTHLY RECONCILIATION.
+*>   2026-08-08  RLM  CLASSIFICATION LOGIC MOVED TO THE FIZZCLS
+*>                    SUBPROGRAM SO THE NEW FIZZINQ ONLINE INQUIRY
+*>                    TRANSACTION CAN SHARE IT.
+*>   2026-08-08  RLM  ADDED FMTCTL SO FIZZOUT CAN BE WRITTEN AS A
+*>                    COMMA-DELIMITED FILE INSTEAD OF FIXED COLUMNS
+*>                    FOR SPREADSHEET RECONCILIATION.  FIXED-COLUMN
+*>                    REMAINS THE DEFAULT WHEN FMTCTL IS ABSENT.
+*>   2026-08-08  RLM  WIDENED N AND CNT FROM PIC 9(5) TO PIC 9(9) SO
+*>                    A BATCH RUN CAN COVER LARGER RANGES; RANGECTL,
+*>                    FIZZOUT, CHKPTF, AND AUDITLOG RECORD LAYOUTS
+*>                    WIDENED TO MATCH.
+*>   2026-08-08  RLM  RULECTL ABSENT/EMPTY NOW FALLS BACK TO THE
+*>                    ORIGINAL 3/FIZZ, 5/BUZZ RULE PAIR INSTEAD OF
+*>                    SILENTLY CLASSIFYING EVERY NUMBER AS "NUMBER";
+*>                    FIZZINQ.cob GOT THE SAME FALLBACK.  FB-CATEGORY-
+*>                    CODE IS NOW A BITMASK OF WHICH RULES HIT (WAS
+*>                    JUST THE MATCH COUNT, SO FIZZ AND BUZZ SHARED
+*>                    THE SAME CODE) - WIDENED TO PIC 9(7) TO HOLD
+*>                    EVERY COMBINATION UP TO FB-RULE-MAX RULES; ANY
+*>                    DOWNSTREAM JOB READING FZREC-CATEGORY-CODE NEEDS
+*>                    TO BE RECOMPILED AGAINST THE WIDER FIELD.
+*>                    RANGECTL RECORDS WITH START > END, AND RULECTL
+*>                    RECORDS WITH A ZERO DIVISOR, ARE NOW REJECTED TO
+*>                    FIZZERR INSTEAD OF LOADED.  6000-WRITE-ERROR-
+*>                    RECORD NOW OPENS FIZZERR ONCE PER RUN AND
+*>                    EXTENDS AFTER THAT SO MULTIPLE VALIDATION
+*>                    FAILURES IN ONE RUN ARE ALL REPORTED.
+*>   2026-08-08  RLM  FB-CHKPTF-OK NOW ACCEPTS STATUS "05" (OPTIONAL
+*>                    FILE NOT FOUND/EMPTY) AS WELL AS "00" SO
+*>                    1400-CHECK-RESTART'S CLOSE ALWAYS RUNS ON A
+*>                    FRESH OR JUST-CLEARED CHKPTF - OTHERWISE THE
+*>                    FILE WAS LEFT OPEN AND EVERY CHECKPOINT WRITE
+*>                    FOR THE REST OF THE RUN FAILED.  2210-WRITE-
+*>                    CHECKPOINT NOW MOVES INTO CHKPTF-LINE AND DOES
+*>                    A PLAIN WRITE INSTEAD OF WRITE ... FROM, WHICH
+*>                    DID NOT RECOVER CLEANLY FROM THAT CONDITION.
+*>                    FIZZOUT NOW HAS A FILE STATUS AND FALLS BACK TO
+*>                    OPEN OUTPUT WHEN A RESTART'S OPEN EXTEND FINDS
+*>                    NO EXISTING FIZZOUT TO EXTEND, INSTEAD OF
+*>                    ABENDING.  THE RULECTL FALLBACK PAIR IS BACK TO
+*>                    "Fizz"/"Buzz" TO MATCH THE ORIGINAL CASING -
+*>                    THE ALL-CAPS VERSION WAS AN UNINTENTIONAL
+*>                    BEHAVIOR CHANGE FOR UNCONFIGURED RUNS.
+
+ENVIRONMENT                 DIVISION.
+    INPUT-OUTPUT            SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL RULECTL  ASSIGN TO "RULECTL"
+                            ORGANIZATION LINE SEQUENTIAL
+                            FILE STATUS IS FB-RULECTL-STATUS.
+            SELECT OPTIONAL RANGECTL ASSIGN TO "RANGECTL"
+                            ORGANIZATION LINE SEQUENTIAL
+                            FILE STATUS IS FB-RANGECTL-STATUS.
+            SELECT FIZZOUT  ASSIGN TO "FIZZOUT"
+                            ORGANIZATION LINE SEQUENTIAL
+                            FILE STATUS IS FB-FIZZOUT-STATUS.
+            SELECT FIZZRPT  ASSIGN TO "FIZZRPT"
+                            ORGANIZATION LINE SEQUENTIAL.
+            SELECT FIZZERR  ASSIGN TO "FIZZERR"
+                            ORGANIZATION LINE SEQUENTIAL.
+            SELECT OPTIONAL CHKPTF   ASSIGN TO "CHKPTF"
+                            ORGANIZATION LINE SEQUENTIAL
+                            FILE STATUS IS FB-CHKPTF-STATUS.
+            SELECT OPTIONAL AUDITLOG ASSIGN TO "AUDITLOG"
+                            ORGANIZATION LINE SEQUENTIAL
+                            FILE STATUS IS FB-AUDITLOG-STATUS.
+            SELECT OPTIONAL FMTCTL   ASSIGN TO "FMTCTL"
+                            ORGANIZATION LINE SEQUENTIAL
+                            FILE STATUS IS FB-FMTCTL-STATUS.
+
 DATA                        DIVISION.
+    FILE                    SECTION.
+        FD  RULECTL.
+            COPY FBRULEC.
+
+        FD  RANGECTL.
+            COPY FBRANGE.
+
+        FD  FIZZOUT.
+            COPY FBOUTR.
+            01 FZREC-CSV-LINE PIC X(80).
+
+        FD  FIZZRPT.
+            01 FIZZRPT-LINE PIC X(80).
+
+        FD  FIZZERR.
+            01 FIZZERR-LINE PIC X(80).
+
+        FD  CHKPTF.
+            01 CHKPTF-LINE PIC X(219).
+
+        FD  AUDITLOG.
+            01 AUDITLOG-LINE PIC X(80).
+
+        FD  FMTCTL.
+            01 FMTCTL-LINE PIC X(10).
+
     WORKING-STORAGE         SECTION.
-        01 N PIC 9(5).
-        01 CNT PIC 9(5).
+        01 N PIC 9(9) VALUE ZERO.
+        01 CNT PIC 9(9) VALUE ZERO.
+
+        COPY FBRULES.
+        COPY FBRANGT.
+        COPY FBCATG.
+        COPY FBHITF.
+
+        COPY FBRPTC.
+        COPY FBRPTL.
+        COPY FBERRL.
+
+        01 FB-N-RAW PIC X(09) JUSTIFIED RIGHT.
+        01 FB-ERROR-TEXT PIC X(60).
+
+        01 FB-N-VALIDITY-SW PIC X(01) VALUE "Y".
+            88 FB-N-VALID            VALUE "Y".
+            88 FB-N-INVALID          VALUE "N".
+
+        COPY FBCHKPT.
+
+        01 FB-CHKPTF-STATUS           PIC X(02).
+            88 FB-CHKPTF-OK                      VALUE "00" "05".
+        01 FB-RESTART-RANGE-IDX       PIC 9(03) COMP VALUE 1.
+        01 FB-RESTART-CNT             PIC 9(09) COMP VALUE ZERO.
+        01 FB-CHECKPOINT-INTERVAL     PIC 9(05) COMP VALUE 1000.
+        01 FB-SINCE-CHECKPOINT        PIC 9(05) COMP VALUE ZERO.
+        01 FB-RESTART-SW              PIC X(01) VALUE "N".
+            88 FB-RESUMING-RUN                  VALUE "Y".
+            88 FB-NOT-RESUMING                  VALUE "N".
+
+        COPY FBAUDIT.
+
+        01 FB-AUDIT-DATE               PIC X(08).
+        01 FB-AUDIT-TIME               PIC X(06).
+
+        01 FB-FMTCTL-STATUS           PIC X(02).
+            88 FB-FMTCTL-OK                       VALUE "00".
+        01 FB-OUTPUT-MODE-SW          PIC X(01) VALUE "F".
+            88 FB-OUTPUT-MODE-CSV                VALUE "C".
+            88 FB-OUTPUT-MODE-FIXED              VALUE "F".
+        01 FB-CSV-CATEGORY-TEXT       PIC X(40).
+        01 FB-CSV-LINE                PIC X(80).
+
+        01 FB-SWITCHES.
+            05 FB-RULE-EOF-SW         PIC X(01) VALUE "N".
+                88 FB-RULE-EOF                  VALUE "Y".
+                88 FB-RULE-NOT-EOF              VALUE "N".
+            05 FB-RANGE-EOF-SW        PIC X(01) VALUE "N".
+                88 FB-RANGE-EOF                  VALUE "Y".
+                88 FB-RANGE-NOT-EOF              VALUE "N".
+
+        01 FB-FIZZERR-OPENED-SW       PIC X(01) VALUE "N".
+            88 FB-FIZZERR-OPENED                VALUE "Y".
+            88 FB-FIZZERR-NOT-OPENED            VALUE "N".
+
+        01 FB-RULECTL-STATUS          PIC X(02).
+            88 FB-RULECTL-OK                     VALUE "00".
+        01 FB-RANGECTL-STATUS         PIC X(02).
+            88 FB-RANGECTL-OK                    VALUE "00".
+        01 FB-AUDITLOG-STATUS         PIC X(02).
+            88 FB-AUDITLOG-OK                    VALUE "00".
+        01 FB-FIZZOUT-STATUS         PIC X(02).
+            88 FB-FIZZOUT-OK                     VALUE "00".
 
 PROCEDURE                   DIVISION.
     MAIN                    SECTION.
-        ACCEPT N.
-        MOVE 1 TO CNT.
-        PERFORM N TIMES
-            IF (FUNCTION MOD(CNT 3)=0) AND (FUNCTION MOD(CNT 5)=0) THEN
-                DISPLAY "Fizz Buzz"
-            ELSE IF (FUNCTION MOD(CNT 3)=0) THEN
-                DISPLAY "Fizz"
-            ELSE IF (FUNCTION MOD(CNT 5)=0) THEN
-                DISPLAY "Buzz"
-            ELSE
-                DISPLAY CNT
+        PERFORM 1600-SELECT-OUTPUT-MODE THRU 1600-EXIT.
+        PERFORM 1000-LOAD-RULE-TABLE THRU 1000-EXIT.
+        IF FB-RULE-COUNT = 0
+            PERFORM 1030-ADD-DEFAULT-RULES THRU 1030-EXIT
+        END-IF.
+        PERFORM 1100-LOAD-RANGE-TABLE THRU 1100-EXIT.
+        IF FB-RANGE-COUNT = 0
+            ACCEPT FB-N-RAW
+            PERFORM 1300-VALIDATE-N THRU 1300-EXIT
+            IF FB-N-INVALID
+                PERFORM 1500-WRITE-AUDIT-START THRU 1500-EXIT
+                MOVE "REJECTED" TO AUD-STATUS
+                PERFORM 1560-APPEND-AUDIT-RECORD THRU 1560-EXIT
+                MOVE 16 TO RETURN-CODE
+                GO TO 9900-END-OF-JOB
             END-IF
+            PERFORM 1210-ADD-DEFAULT-RANGE THRU 1210-EXIT
+        END-IF.
+        PERFORM 1400-CHECK-RESTART THRU 1400-EXIT.
+        PERFORM 1500-WRITE-AUDIT-START THRU 1500-EXIT.
+        IF FB-RESUMING-RUN
+            OPEN EXTEND FIZZOUT
+            IF NOT FB-FIZZOUT-OK
+                OPEN OUTPUT FIZZOUT
+                IF FB-OUTPUT-MODE-CSV
+                    PERFORM 1610-WRITE-CSV-HEADER THRU 1610-EXIT
+                END-IF
             END-IF
+        ELSE
+            OPEN OUTPUT FIZZOUT
+            IF FB-OUTPUT-MODE-CSV
+                PERFORM 1610-WRITE-CSV-HEADER THRU 1610-EXIT
             END-IF
-            ADD 1 TO CNT
-        END-PERFORM.
+        END-IF.
+        PERFORM 3000-PROCESS-RANGE THRU 3000-EXIT
+            VARYING FB-RANGE-IDX FROM FB-RESTART-RANGE-IDX BY 1
+            UNTIL FB-RANGE-IDX > FB-RANGE-COUNT.
+        CLOSE FIZZOUT.
+        PERFORM 5000-PRINT-CONTROL-REPORT THRU 5000-EXIT.
+        PERFORM 1450-CLEAR-CHECKPOINT THRU 1450-EXIT.
+        PERFORM 1550-WRITE-AUDIT-COMPLETE THRU 1550-EXIT.
+9900-END-OF-JOB.
     STOP RUN.
+
+*> ----------------------------------------------------------------
+*> 1000-LOAD-RULE-TABLE - READ THE RULECTL CONTROL FILE INTO
+*> FB-RULE-TABLE.  EACH RECORD SUPPLIES ONE DIVISOR/LABEL PAIR.
+*> ----------------------------------------------------------------
+1000-LOAD-RULE-TABLE.
+    OPEN INPUT RULECTL.
+    IF FB-RULECTL-OK
+        PERFORM 1010-READ-RULE-RECORD THRU 1010-EXIT
+        PERFORM 1020-ADD-RULE-ENTRY THRU 1020-EXIT
+            UNTIL FB-RULE-EOF
+        CLOSE RULECTL
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+1010-READ-RULE-RECORD.
+    READ RULECTL
+        AT END SET FB-RULE-EOF TO TRUE
+    END-READ.
+1010-EXIT.
+    EXIT.
+
+1020-ADD-RULE-ENTRY.
+    IF FB-RULE-COUNT >= FB-RULE-MAX
+        MOVE "RULECTL EXCEEDS FB-RULE-MAX - EXTRA RULES IGNORED"
+            TO FB-ERROR-TEXT
+        PERFORM 6000-WRITE-ERROR-RECORD THRU 6000-EXIT
+        SET FB-RULE-EOF TO TRUE
+        GO TO 1020-EXIT
+    END-IF.
+    IF RCTL-DIVISOR = ZERO
+        MOVE "RULECTL RECORD REJECTED - DIVISOR IS ZERO"
+            TO FB-ERROR-TEXT
+        PERFORM 6000-WRITE-ERROR-RECORD THRU 6000-EXIT
+        PERFORM 1010-READ-RULE-RECORD THRU 1010-EXIT
+        GO TO 1020-EXIT
+    END-IF.
+    ADD 1 TO FB-RULE-COUNT.
+    SET FB-RULE-IDX TO FB-RULE-COUNT.
+    MOVE RCTL-DIVISOR TO FB-RULE-DIVISOR(FB-RULE-IDX).
+    MOVE RCTL-LABEL TO FB-RULE-LABEL(FB-RULE-IDX).
+    PERFORM 1010-READ-RULE-RECORD THRU 1010-EXIT.
+1020-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1030-ADD-DEFAULT-RULES - RULECTL IS OPTIONAL, BUT IF IT IS
+*> MISSING OR CARRIES NO RECORDS, THE JOB MUST STILL DO FIZZ/BUZZ
+*> CLASSIFICATION.  SEED THE ORIGINAL 3/FIZZ, 5/BUZZ PAIR, THE SAME
+*> WAY 1210-ADD-DEFAULT-RANGE PRESERVES THE LEGACY SINGLE-RANGE
+*> BEHAVIOR WHEN RANGECTL IS EMPTY.
+*> ----------------------------------------------------------------
+1030-ADD-DEFAULT-RULES.
+    MOVE 1       TO FB-RULE-COUNT.
+    SET FB-RULE-IDX TO FB-RULE-COUNT.
+    MOVE 3       TO FB-RULE-DIVISOR(FB-RULE-IDX).
+    MOVE "Fizz"  TO FB-RULE-LABEL(FB-RULE-IDX).
+    MOVE 2       TO FB-RULE-COUNT.
+    SET FB-RULE-IDX TO FB-RULE-COUNT.
+    MOVE 5       TO FB-RULE-DIVISOR(FB-RULE-IDX).
+    MOVE "Buzz"  TO FB-RULE-LABEL(FB-RULE-IDX).
+1030-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1100-LOAD-RANGE-TABLE - READ THE RANGECTL CONTROL FILE INTO
+*> FB-RANGE-TABLE.  A BATCH RUN MAY CARRY SEVERAL START/END RANGES
+*> SO THEY CAN ALL BE PROCESSED IN ONE JOB STEP.
+*> ----------------------------------------------------------------
+1100-LOAD-RANGE-TABLE.
+    OPEN INPUT RANGECTL.
+    IF FB-RANGECTL-OK
+        PERFORM 1110-READ-RANGE-RECORD THRU 1110-EXIT
+        PERFORM 1120-ADD-RANGE-ENTRY THRU 1120-EXIT
+            UNTIL FB-RANGE-EOF
+        CLOSE RANGECTL
+    END-IF.
+1100-EXIT.
+    EXIT.
+
+1110-READ-RANGE-RECORD.
+    READ RANGECTL
+        AT END SET FB-RANGE-EOF TO TRUE
+    END-READ.
+1110-EXIT.
+    EXIT.
+
+1120-ADD-RANGE-ENTRY.
+    IF FB-RANGE-COUNT >= FB-RANGE-MAX
+        MOVE "RANGECTL EXCEEDS FB-RANGE-MAX - EXTRA RANGES IGNORED"
+            TO FB-ERROR-TEXT
+        PERFORM 6000-WRITE-ERROR-RECORD THRU 6000-EXIT
+        SET FB-RANGE-EOF TO TRUE
+        GO TO 1120-EXIT
+    END-IF.
+    IF RGCTL-START > RGCTL-END
+        MOVE "RANGECTL RECORD REJECTED - START GREATER THAN END"
+            TO FB-ERROR-TEXT
+        PERFORM 6000-WRITE-ERROR-RECORD THRU 6000-EXIT
+        PERFORM 1110-READ-RANGE-RECORD THRU 1110-EXIT
+        GO TO 1120-EXIT
+    END-IF.
+    ADD 1 TO FB-RANGE-COUNT.
+    SET FB-RANGE-IDX TO FB-RANGE-COUNT.
+    MOVE RGCTL-START TO FB-RANGE-START(FB-RANGE-IDX).
+    MOVE RGCTL-END   TO FB-RANGE-END(FB-RANGE-IDX).
+    PERFORM 1110-READ-RANGE-RECORD THRU 1110-EXIT.
+1120-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1210-ADD-DEFAULT-RANGE - WHEN RANGECTL HAS NO RECORDS, FALL BACK
+*> TO THE ORIGINAL SINGLE-RANGE BEHAVIOR: 1 THRU THE ACCEPTED N.
+*> ----------------------------------------------------------------
+1210-ADD-DEFAULT-RANGE.
+    ADD 1 TO FB-RANGE-COUNT.
+    SET FB-RANGE-IDX TO FB-RANGE-COUNT.
+    MOVE 1 TO FB-RANGE-START(FB-RANGE-IDX).
+    MOVE N TO FB-RANGE-END(FB-RANGE-IDX).
+1210-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1300-VALIDATE-N - EDIT THE RAW ACCEPT N VALUE.  N MUST BE A
+*> NUMERIC VALUE GREATER THAN ZERO; ANYTHING ELSE IS REJECTED AND
+*> LOGGED TO FIZZERR RATHER THAN LEFT TO RUN ZERO TIMES OR ABEND.
+*> ----------------------------------------------------------------
+1300-VALIDATE-N.
+    SET FB-N-VALID TO TRUE.
+    INSPECT FB-N-RAW REPLACING LEADING SPACE BY ZERO.
+    IF FB-N-RAW NOT NUMERIC
+        SET FB-N-INVALID TO TRUE
+        MOVE "ACCEPT N VALUE IS NOT NUMERIC" TO FB-ERROR-TEXT
+        PERFORM 6000-WRITE-ERROR-RECORD THRU 6000-EXIT
+    ELSE
+        MOVE FB-N-RAW TO N
+        IF N = ZERO
+            SET FB-N-INVALID TO TRUE
+            MOVE "ACCEPT N VALUE MUST BE GREATER THAN ZERO"
+                TO FB-ERROR-TEXT
+            PERFORM 6000-WRITE-ERROR-RECORD THRU 6000-EXIT
+        END-IF
+    END-IF.
+1300-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1400-CHECK-RESTART - IF CHKPTF HOLDS A CHECKPOINT FROM A PRIOR
+*> RUN THAT DID NOT FINISH, RESUME FROM THE RANGE AND CNT IT
+*> RECORDS INSTEAD OF STARTING THE FIRST RANGE FROM ITS BEGINNING.
+*> ----------------------------------------------------------------
+1400-CHECK-RESTART.
+    MOVE 1     TO FB-RESTART-RANGE-IDX.
+    MOVE ZERO  TO FB-RESTART-CNT.
+    SET FB-NOT-RESUMING TO TRUE.
+    OPEN INPUT CHKPTF.
+    IF FB-CHKPTF-OK
+        READ CHKPTF
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CHKPTF-LINE TO CHECKPOINT-RECORD
+                MOVE CHKPT-RANGE-IDX   TO FB-RESTART-RANGE-IDX
+                MOVE CHKPT-CNT         TO FB-RESTART-CNT
+                MOVE CHKPT-GRAND-TOTAL TO FB-GRAND-TOTAL
+                MOVE CHKPT-COMBO-COUNT TO FB-COMBO-COUNT
+                MOVE CHKPT-PLAIN-COUNT TO FB-PLAIN-COUNT
+                PERFORM 1420-RESTORE-RULE-HIT-COUNT THRU 1420-EXIT
+                    VARYING FB-RULE-IDX FROM 1 BY 1
+                    UNTIL FB-RULE-IDX > FB-RULE-COUNT
+                SET FB-RESUMING-RUN TO TRUE
+        END-READ
+        CLOSE CHKPTF
+    END-IF.
+1400-EXIT.
+    EXIT.
+
+1420-RESTORE-RULE-HIT-COUNT.
+    MOVE CHKPT-RULE-HIT-COUNT(FB-RULE-IDX) TO FB-RULE-HIT-COUNT(FB-RULE-IDX).
+1420-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1450-CLEAR-CHECKPOINT - A RUN THAT REACHES THIS POINT FINISHED
+*> CLEANLY, SO THE CHECKPOINT NO LONGER APPLIES.
+*> ----------------------------------------------------------------
+1450-CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHKPTF.
+    CLOSE CHKPTF.
+1450-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1500-WRITE-AUDIT-START - LOG WHO IS RUNNING THE JOB AND WITH
+*> WHAT N BEFORE ANY PROCESSING BEGINS.
+*> ----------------------------------------------------------------
+1500-WRITE-AUDIT-START.
+    ACCEPT FB-AUDIT-DATE FROM DATE YYYYMMDD.
+    ACCEPT FB-AUDIT-TIME FROM TIME.
+    MOVE FB-AUDIT-DATE TO AUD-RUN-ID(1:8).
+    MOVE FB-AUDIT-TIME TO AUD-RUN-ID(9:6).
+    DISPLAY "USER" UPON ENVIRONMENT-NAME.
+    ACCEPT AUD-OPERATOR FROM ENVIRONMENT-VALUE.
+    MOVE N TO AUD-N.
+    MOVE "STARTED"  TO AUD-STATUS.
+    MOVE ZERO TO AUD-TOTAL-PROCESSED.
+    MOVE ZERO TO AUD-COMBO-COUNT.
+    MOVE ZERO TO AUD-PLAIN-COUNT.
+    PERFORM 1560-APPEND-AUDIT-RECORD THRU 1560-EXIT.
+1500-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1550-WRITE-AUDIT-COMPLETE - LOG HOW THE RUN CAME OUT, USING THE
+*> SAME RUN-ID WRITTEN BY 1500-WRITE-AUDIT-START.
+*> ----------------------------------------------------------------
+1550-WRITE-AUDIT-COMPLETE.
+    MOVE "COMPLETE" TO AUD-STATUS.
+    MOVE FB-GRAND-TOTAL TO AUD-TOTAL-PROCESSED.
+    MOVE FB-COMBO-COUNT TO AUD-COMBO-COUNT.
+    MOVE FB-PLAIN-COUNT TO AUD-PLAIN-COUNT.
+    PERFORM 1560-APPEND-AUDIT-RECORD THRU 1560-EXIT.
+1550-EXIT.
+    EXIT.
+
+1560-APPEND-AUDIT-RECORD.
+    OPEN EXTEND AUDITLOG.
+    WRITE AUDITLOG-LINE FROM AUDIT-RECORD.
+    CLOSE AUDITLOG.
+1560-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1600-SELECT-OUTPUT-MODE - FMTCTL CARRIES A SINGLE MODE CODE
+*> ("CSV" OR "FIXED") SELECTING HOW FIZZOUT IS WRITTEN.  WHEN THE
+*> FILE IS ABSENT OR SAYS ANYTHING ELSE, THE ORIGINAL FIXED-COLUMN
+*> FORMAT IS USED SO EXISTING DOWNSTREAM JOBS ARE NOT DISTURBED.
+*> ----------------------------------------------------------------
+1600-SELECT-OUTPUT-MODE.
+    OPEN INPUT FMTCTL.
+    IF FB-FMTCTL-OK
+        READ FMTCTL
+            AT END CONTINUE
+            NOT AT END
+                IF FMTCTL-LINE(1:3) = "CSV"
+                    SET FB-OUTPUT-MODE-CSV TO TRUE
+                END-IF
+        END-READ
+        CLOSE FMTCTL
+    END-IF.
+1600-EXIT.
+    EXIT.
+
+1610-WRITE-CSV-HEADER.
+    MOVE "CNT,CATEGORY-CODE,CATEGORY-TEXT" TO FZREC-CSV-LINE.
+    WRITE FZREC-CSV-LINE.
+1610-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 3000-PROCESS-RANGE - RUN THE CLASSIFICATION LOOP ONCE FOR THE
+*> RANGE AT FB-RANGE-IDX, RESUMING PARTWAY THROUGH IT WHEN A
+*> CHECKPOINT FOR THIS RANGE WAS FOUND BY 1400-CHECK-RESTART.
+*> ----------------------------------------------------------------
+3000-PROCESS-RANGE.
+    IF FB-RANGE-IDX = FB-RESTART-RANGE-IDX AND FB-RESTART-CNT > 0
+        COMPUTE CNT = FB-RESTART-CNT + 1
+    ELSE
+        MOVE FB-RANGE-START(FB-RANGE-IDX) TO CNT
+    END-IF.
+    COMPUTE FB-RANGE-ITERATIONS = FB-RANGE-END(FB-RANGE-IDX) - CNT + 1.
+    PERFORM FB-RANGE-ITERATIONS TIMES
+        PERFORM 2000-CLASSIFY-NUMBER THRU 2000-EXIT
+        PERFORM 2200-CHECKPOINT-IF-DUE THRU 2200-EXIT
+        ADD 1 TO CNT
+    END-PERFORM.
+3000-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 2000-CLASSIFY-NUMBER - CALL FIZZCLS TO APPLY EVERY RULE IN
+*> FB-RULE-TABLE TO CNT AND DISPLAY THE RESULT.  FIZZCLS IS SHARED
+*> WITH THE FIZZINQ ONLINE INQUIRY TRANSACTION SO BOTH REPORT A
+*> NUMBER'S CATEGORY THE SAME WAY.  WHEN NO RULE DIVIDES CNT
+*> EVENLY, CNT ITSELF IS DISPLAYED, THE SAME AS THE ORIGINAL
+*> HARDCODED LOGIC.
+*> ----------------------------------------------------------------
+2000-CLASSIFY-NUMBER.
+    CALL "FIZZCLS" USING FB-RULE-TABLE
+                          FB-RULE-COUNT
+                          CNT
+                          FB-CATEGORY-TEXT
+                          FB-CATEGORY-CODE
+                          FB-RULE-MATCH-COUNT
+                          FB-RULE-HIT-FLAGS
+    END-CALL.
+    PERFORM 2120-TALLY-RULE-HIT THRU 2120-EXIT
+        VARYING FB-RULE-IDX FROM 1 BY 1
+        UNTIL FB-RULE-IDX > FB-RULE-COUNT.
+    IF FB-RULE-MATCH-COUNT > 0
+        DISPLAY FB-CATEGORY-TEXT
+        IF FB-RULE-MATCH-COUNT > 1
+            ADD 1 TO FB-COMBO-COUNT
+        END-IF
+    ELSE
+        DISPLAY CNT
+        ADD 1 TO FB-PLAIN-COUNT
+    END-IF.
+    ADD 1 TO FB-GRAND-TOTAL.
+    PERFORM 4000-WRITE-OUTPUT-RECORD THRU 4000-EXIT.
+2000-EXIT.
+    EXIT.
+
+2120-TALLY-RULE-HIT.
+    IF FB-RULE-HIT(FB-RULE-IDX)
+        ADD 1 TO FB-RULE-HIT-COUNT(FB-RULE-IDX)
+    END-IF.
+2120-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 2200-CHECKPOINT-IF-DUE - EVERY FB-CHECKPOINT-INTERVAL NUMBERS,
+*> SAVE PROGRESS SO A RESTART DOES NOT REPROCESS COMPLETED WORK.
+*> ----------------------------------------------------------------
+2200-CHECKPOINT-IF-DUE.
+    ADD 1 TO FB-SINCE-CHECKPOINT.
+    IF FB-SINCE-CHECKPOINT >= FB-CHECKPOINT-INTERVAL
+        PERFORM 2210-WRITE-CHECKPOINT THRU 2210-EXIT
+        MOVE ZERO TO FB-SINCE-CHECKPOINT
+    END-IF.
+2200-EXIT.
+    EXIT.
+
+2210-WRITE-CHECKPOINT.
+    OPEN OUTPUT CHKPTF.
+    MOVE FB-RANGE-IDX   TO CHKPT-RANGE-IDX.
+    MOVE CNT            TO CHKPT-CNT.
+    MOVE FB-GRAND-TOTAL TO CHKPT-GRAND-TOTAL.
+    MOVE FB-COMBO-COUNT TO CHKPT-COMBO-COUNT.
+    MOVE FB-PLAIN-COUNT TO CHKPT-PLAIN-COUNT.
+    PERFORM 2220-SAVE-RULE-HIT-COUNT THRU 2220-EXIT
+        VARYING FB-RULE-IDX FROM 1 BY 1
+        UNTIL FB-RULE-IDX > FB-RULE-COUNT.
+    MOVE CHECKPOINT-RECORD TO CHKPTF-LINE.
+    WRITE CHKPTF-LINE.
+    CLOSE CHKPTF.
+2210-EXIT.
+    EXIT.
+
+2220-SAVE-RULE-HIT-COUNT.
+    MOVE FB-RULE-HIT-COUNT(FB-RULE-IDX) TO CHKPT-RULE-HIT-COUNT(FB-RULE-IDX).
+2220-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 4000-WRITE-OUTPUT-RECORD - PERSIST THIS RESULT TO FIZZOUT SO
+*> DOWNSTREAM JOBS CAN CONSUME IT WITHOUT SCRAPING DISPLAY OUTPUT.
+*> ----------------------------------------------------------------
+4000-WRITE-OUTPUT-RECORD.
+    MOVE CNT              TO FZREC-CNT.
+    MOVE FB-CATEGORY-CODE TO FZREC-CATEGORY-CODE.
+    MOVE FB-CATEGORY-TEXT TO FZREC-CATEGORY-TEXT.
+    IF FB-OUTPUT-MODE-CSV
+        PERFORM 4010-WRITE-CSV-RECORD THRU 4010-EXIT
+    ELSE
+        WRITE FIZZREC
+    END-IF.
+4000-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 4010-WRITE-CSV-RECORD - SAME RESULT AS 4000, FORMATTED AS A
+*> COMMA-DELIMITED LINE FOR SPREADSHEET RECONCILIATION.
+*> ----------------------------------------------------------------
+4010-WRITE-CSV-RECORD.
+    MOVE SPACES TO FB-CSV-LINE.
+    MOVE FUNCTION TRIM(FB-CATEGORY-TEXT) TO FB-CSV-CATEGORY-TEXT.
+    STRING CNT                   DELIMITED BY SIZE
+           ","                   DELIMITED BY SIZE
+           FB-CATEGORY-CODE      DELIMITED BY SIZE
+           ","                   DELIMITED BY SIZE
+           FB-CSV-CATEGORY-TEXT  DELIMITED BY SIZE
+        INTO FB-CSV-LINE
+    END-STRING.
+    MOVE FB-CSV-LINE TO FZREC-CSV-LINE.
+    WRITE FZREC-CSV-LINE.
+4010-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 5000-PRINT-CONTROL-REPORT - END-OF-RUN CONTROL REPORT SHOWING
+*> COUNTS BY CATEGORY, N, AND A GRAND TOTAL.
+*> ----------------------------------------------------------------
+5000-PRINT-CONTROL-REPORT.
+    OPEN OUTPUT FIZZRPT.
+    PERFORM 5100-WRITE-REPORT-HEADER THRU 5100-EXIT.
+    PERFORM 5200-WRITE-RULE-COUNT THRU 5200-EXIT
+        VARYING FB-RULE-IDX FROM 1 BY 1
+        UNTIL FB-RULE-IDX > FB-RULE-COUNT.
+    PERFORM 5300-WRITE-REPORT-TOTALS THRU 5300-EXIT.
+    CLOSE FIZZRPT.
+5000-EXIT.
+    EXIT.
+
+5100-WRITE-REPORT-HEADER.
+    ACCEPT FB-RUN-DATE FROM DATE YYYYMMDD.
+    ADD 1 TO FB-PAGE-NO.
+    MOVE FB-RUN-DATE TO RPTH-DATE.
+    MOVE FB-PAGE-NO TO RPTH-PAGE.
+    WRITE FIZZRPT-LINE FROM RPT-HEADING-1.
+    MOVE SPACES TO FIZZRPT-LINE.
+    WRITE FIZZRPT-LINE.
+    WRITE FIZZRPT-LINE FROM RPT-HEADING-2.
+5100-EXIT.
+    EXIT.
+
+5200-WRITE-RULE-COUNT.
+    MOVE FB-RULE-LABEL(FB-RULE-IDX)     TO RPTD-LABEL.
+    MOVE FB-RULE-HIT-COUNT(FB-RULE-IDX) TO RPTD-COUNT.
+    WRITE FIZZRPT-LINE FROM RPT-DETAIL-LINE.
+5200-EXIT.
+    EXIT.
+
+5300-WRITE-REPORT-TOTALS.
+    MOVE "MULTI-RULE MATCHES"    TO RPTT-LABEL.
+    MOVE FB-COMBO-COUNT          TO RPTT-COUNT.
+    WRITE FIZZRPT-LINE FROM RPT-TOTAL-LINE.
+
+    MOVE "PLAIN NUMBERS"         TO RPTT-LABEL.
+    MOVE FB-PLAIN-COUNT          TO RPTT-COUNT.
+    WRITE FIZZRPT-LINE FROM RPT-TOTAL-LINE.
+
+    MOVE SPACES TO FIZZRPT-LINE.
+    WRITE FIZZRPT-LINE.
+
+    IF N = ZERO
+        MOVE "N (RANGECTL RUN)"  TO RPTT-LABEL
+        MOVE ZERO                TO RPTT-COUNT
+    ELSE
+        MOVE "N (TOTAL PROCESSED)" TO RPTT-LABEL
+        MOVE N                     TO RPTT-COUNT
+    END-IF.
+    WRITE FIZZRPT-LINE FROM RPT-TOTAL-LINE.
+
+    MOVE "GRAND TOTAL"           TO RPTT-LABEL.
+    MOVE FB-GRAND-TOTAL          TO RPTT-COUNT.
+    WRITE FIZZRPT-LINE FROM RPT-TOTAL-LINE.
+5300-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 6000-WRITE-ERROR-RECORD - LOG A VALIDATION FAILURE TO FIZZERR.
+*> SEVERAL FAILURES CAN BE LOGGED IN ONE RUN (A RULECTL OR RANGECTL
+*> OVERFLOW FOLLOWED BY A BAD ACCEPT N, FOR EXAMPLE), SO ONLY THE
+*> FIRST CALL THIS RUN TRUNCATES THE FILE - LATER CALLS EXTEND IT.
+*> ----------------------------------------------------------------
+6000-WRITE-ERROR-RECORD.
+    IF FB-FIZZERR-NOT-OPENED
+        OPEN OUTPUT FIZZERR
+        SET FB-FIZZERR-OPENED TO TRUE
+    ELSE
+        OPEN EXTEND FIZZERR
+    END-IF.
+    ACCEPT FBERR-DATE FROM DATE YYYYMMDD.
+    MOVE FB-ERROR-TEXT TO FBERR-MESSAGE.
+    WRITE FIZZERR-LINE FROM FIZZERR-RECORD.
+    CLOSE FIZZERR.
+6000-EXIT.
+    EXIT.
