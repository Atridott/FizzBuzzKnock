@@ -0,0 +1,89 @@
+IDENTIFICATION              DIVISION.
+PROGRAM-ID.                 FIZZCLS.
+
+*> MODIFICATION HISTORY
+*>   2026-08-08  RLM  NEW - CLASSIFICATION LOGIC PULLED OUT OF
+*>                    FIZZ_BUZZ'S 2000-CLASSIFY-NUMBER SO THE NEW
+*>                    ONLINE INQUIRY TRANSACTION (FIZZINQ) CAN
+*>                    CLASSIFY A SINGLE NUMBER THE SAME WAY THE
+*>                    BATCH JOB DOES, WITHOUT DUPLICATING THE RULE
+*>                    MATCHING LOGIC IN TWO PLACES.
+
+DATA                         DIVISION.
+    WORKING-STORAGE         SECTION.
+        01 FB-CATEGORY-PRIOR PIC X(40).
+
+        01 FB-RULE-MATCH-SW PIC X(01) VALUE "N".
+            88 FB-RULE-MATCHED               VALUE "Y".
+            88 FB-RULE-NOT-MATCHED           VALUE "N".
+
+    LINKAGE                 SECTION.
+        COPY FBRULES.
+
+        01 FB-CLASSIFY-NUMBER PIC 9(9).
+
+        COPY FBCATG.
+        COPY FBHITF.
+
+PROCEDURE                   DIVISION USING FB-RULE-TABLE
+                                           FB-RULE-COUNT
+                                           FB-CLASSIFY-NUMBER
+                                           FB-CATEGORY-TEXT
+                                           FB-CATEGORY-CODE
+                                           FB-RULE-MATCH-COUNT
+                                           FB-RULE-HIT-FLAGS.
+0000-MAINLINE.
+    PERFORM 1000-CLASSIFY THRU 1000-EXIT.
+    GOBACK.
+
+*> ----------------------------------------------------------------
+*> 1000-CLASSIFY - APPLY EVERY RULE IN FB-RULE-TABLE TO
+*> FB-CLASSIFY-NUMBER.  WHEN NO RULE DIVIDES IT EVENLY, THE
+*> CATEGORY IS "NUMBER", THE SAME AS THE ORIGINAL HARDCODED LOGIC.
+*> ----------------------------------------------------------------
+1000-CLASSIFY.
+    MOVE SPACES TO FB-CATEGORY-TEXT.
+    MOVE ZERO TO FB-RULE-MATCH-COUNT.
+    MOVE ZERO TO FB-CATEGORY-CODE.
+    SET FB-RULE-NOT-MATCHED TO TRUE.
+    PERFORM 1100-RESET-HIT-FLAG THRU 1100-EXIT
+        VARYING FB-RULE-IDX FROM 1 BY 1
+        UNTIL FB-RULE-IDX > FB-RULE-COUNT.
+    PERFORM 1200-CHECK-RULE THRU 1200-EXIT
+        VARYING FB-RULE-IDX FROM 1 BY 1
+        UNTIL FB-RULE-IDX > FB-RULE-COUNT.
+    IF FB-RULE-NOT-MATCHED
+        MOVE "NUMBER" TO FB-CATEGORY-TEXT
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+1100-RESET-HIT-FLAG.
+    SET FB-RULE-NOT-HIT(FB-RULE-IDX) TO TRUE.
+1100-EXIT.
+    EXIT.
+
+1200-CHECK-RULE.
+    IF FUNCTION MOD(FB-CLASSIFY-NUMBER FB-RULE-DIVISOR(FB-RULE-IDX)) = 0
+        PERFORM 1210-APPEND-LABEL THRU 1210-EXIT
+        ADD 1 TO FB-RULE-MATCH-COUNT
+        COMPUTE FB-CATEGORY-CODE = FB-CATEGORY-CODE + 2 ** (FB-RULE-IDX - 1)
+        SET FB-RULE-HIT(FB-RULE-IDX) TO TRUE
+        SET FB-RULE-MATCHED TO TRUE
+    END-IF.
+1200-EXIT.
+    EXIT.
+
+1210-APPEND-LABEL.
+    IF FB-CATEGORY-TEXT = SPACES
+        MOVE FB-RULE-LABEL(FB-RULE-IDX) TO FB-CATEGORY-TEXT
+    ELSE
+        MOVE FB-CATEGORY-TEXT TO FB-CATEGORY-PRIOR
+        STRING FB-CATEGORY-PRIOR DELIMITED BY SPACE
+               " "                DELIMITED BY SIZE
+               FB-RULE-LABEL(FB-RULE-IDX) DELIMITED BY SPACE
+            INTO FB-CATEGORY-TEXT
+        END-STRING
+    END-IF.
+1210-EXIT.
+    EXIT.
