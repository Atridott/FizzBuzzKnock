@@ -0,0 +1,25 @@
+    *> FBRPTL.CPY
+    *> PRINT LINE LAYOUTS FOR THE FIZZRPT END-OF-RUN CONTROL REPORT.
+     01  RPT-HEADING-1.
+         05  FILLER                    PIC X(25)
+                                       VALUE "FIZZ BUZZ CONTROL REPORT".
+         05  FILLER                    PIC X(20) VALUE SPACES.
+         05  RPTH-DATE                 PIC X(08).
+         05  FILLER                    PIC X(10) VALUE SPACES.
+         05  FILLER                    PIC X(05) VALUE "PAGE ".
+         05  RPTH-PAGE                 PIC ZZ9.
+
+     01  RPT-HEADING-2.
+         05  RPTH2-LABEL               PIC X(20) VALUE "CATEGORY".
+         05  FILLER                    PIC X(05) VALUE SPACES.
+         05  RPTH2-COUNT               PIC X(12) VALUE "COUNT".
+
+     01  RPT-DETAIL-LINE.
+         05  RPTD-LABEL                PIC X(20).
+         05  FILLER                    PIC X(05) VALUE SPACES.
+         05  RPTD-COUNT                PIC Z(8)9.
+
+     01  RPT-TOTAL-LINE.
+         05  RPTT-LABEL                PIC X(20).
+         05  FILLER                    PIC X(05) VALUE SPACES.
+         05  RPTT-COUNT                PIC Z(8)9.
