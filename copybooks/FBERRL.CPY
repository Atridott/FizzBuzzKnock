@@ -0,0 +1,7 @@
+    *> FBERRL.CPY
+    *> FIZZERR ERROR REPORT RECORD - ONE LINE PER REJECTED INPUT SO
+    *> OPERATIONS HAS A CLEAR REASON THE JOB FAILED VALIDATION.
+     01  FIZZERR-RECORD.
+         05  FBERR-DATE                PIC X(08).
+         05  FILLER                    PIC X(02) VALUE SPACES.
+         05  FBERR-MESSAGE             PIC X(60).
