@@ -0,0 +1,8 @@
+    *> FBOUTR.CPY
+    *> FIZZOUT OUTPUT RECORD - ONE CLASSIFICATION RESULT PER RECORD
+    *> SO OTHER JOBS IN THE SUITE CAN CONSUME A RUN'S RESULTS
+    *> INSTEAD OF SCRAPING CONSOLE OUTPUT.
+     01  FIZZREC.
+         05  FZREC-CNT                 PIC 9(9).
+         05  FZREC-CATEGORY-CODE       PIC 9(7).
+         05  FZREC-CATEGORY-TEXT       PIC X(40).
