@@ -0,0 +1,11 @@
+    *> FBRULES.CPY
+    *> FIZZ/BUZZ DIVISOR RULE TABLE, LOADED AT STARTUP FROM THE
+    *> RULECTL CONTROL FILE.  ADDING A RULE (E.G. 7 -> "BAZZ" FOR A
+    *> SEASONAL PROMOTION) IS A CONTROL FILE CHANGE, NOT A RECOMPILE.
+     01  FB-RULE-TABLE.
+         05  FB-RULE-ENTRY             OCCURS 20 TIMES
+                                       INDEXED BY FB-RULE-IDX.
+             10  FB-RULE-DIVISOR       PIC 9(5) COMP.
+             10  FB-RULE-LABEL         PIC X(10).
+     01  FB-RULE-COUNT                 PIC 9(2) COMP VALUE ZERO.
+     01  FB-RULE-MAX                   PIC 9(2) COMP VALUE 20.
