@@ -0,0 +1,12 @@
+    *> FBCATG.CPY
+    *> CLASSIFICATION RESULT FOR A SINGLE NUMBER, AS PRODUCED BY
+    *> FIZZCLS.  SHARED BETWEEN THE BATCH RUN AND THE ONLINE INQUIRY
+    *> SO BOTH REPORT A NUMBER'S CATEGORY THE SAME WAY.  FB-CATEGORY-
+    *> CODE IS A BITMASK OF WHICH FB-RULE-TABLE ENTRIES MATCHED (BIT
+    *> 1 = RULE 1, BIT 2 = RULE 2, ...) SO EVERY RULE AND COMBINATION
+    *> OF RULES GETS ITS OWN STABLE, MACHINE-READABLE CODE - A PLAIN
+    *> MATCH COUNT CANNOT TELL ONE SINGLE-RULE HIT FROM ANOTHER.  7
+    *> DIGITS COVERS EVERY COMBINATION UP TO FB-RULE-MAX (20) RULES.
+     01  FB-CATEGORY-TEXT              PIC X(40).
+     01  FB-CATEGORY-CODE              PIC 9(07).
+     01  FB-RULE-MATCH-COUNT           PIC 9(02) COMP.
