@@ -0,0 +1,18 @@
+    *> FBAUDIT.CPY
+    *> AUDITLOG RECORD - ONE LINE PER RUN SO WHO RAN THE JOB, WITH
+    *> WHAT N, AND HOW IT CAME OUT CAN BE ANSWERED DURING MONTHLY
+    *> RECONCILIATION WITHOUT RELYING ON OPERATOR MEMORY.
+     01  AUDIT-RECORD.
+         05  AUD-RUN-ID                PIC X(14).
+         05  FILLER                    PIC X(01) VALUE SPACES.
+         05  AUD-OPERATOR              PIC X(08).
+         05  FILLER                    PIC X(01) VALUE SPACES.
+         05  AUD-N                     PIC 9(09).
+         05  FILLER                    PIC X(01) VALUE SPACES.
+         05  AUD-STATUS                PIC X(08).
+         05  FILLER                    PIC X(01) VALUE SPACES.
+         05  AUD-TOTAL-PROCESSED       PIC 9(09).
+         05  FILLER                    PIC X(01) VALUE SPACES.
+         05  AUD-COMBO-COUNT           PIC 9(09).
+         05  FILLER                    PIC X(01) VALUE SPACES.
+         05  AUD-PLAIN-COUNT           PIC 9(09).
