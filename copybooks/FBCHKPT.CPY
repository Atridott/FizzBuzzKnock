@@ -0,0 +1,15 @@
+    *> FBCHKPT.CPY
+    *> CHKPTF CHECKPOINT RECORD - THE MOST RECENT CNT REACHED, AND
+    *> WHICH RANGE IT WAS IN, SO A LONG RUN CAN BE RESTARTED AFTER
+    *> AN ABEND WITHOUT REPROCESSING WORK ALREADY DONE.  ALSO CARRIES
+    *> THE RUNNING REPORT/AUDIT COUNTERS SO A RESUMED RUN'S CONTROL
+    *> REPORT AND AUDIT-COMPLETE RECORD REFLECT THE WHOLE LOGICAL
+    *> RANGE, NOT JUST THE WORK DONE SINCE THE RESTART POINT.
+     01  CHECKPOINT-RECORD.
+         05  CHKPT-RANGE-IDX           PIC 9(03).
+         05  CHKPT-CNT                 PIC 9(09).
+         05  CHKPT-GRAND-TOTAL         PIC 9(09).
+         05  CHKPT-COMBO-COUNT         PIC 9(09).
+         05  CHKPT-PLAIN-COUNT         PIC 9(09).
+         05  CHKPT-RULE-HIT-COUNT      OCCURS 20 TIMES
+                                       PIC 9(09).
