@@ -0,0 +1,9 @@
+    *> FBHITF.CPY
+    *> ONE HIT FLAG PER FB-RULE-TABLE ENTRY, SET BY FIZZCLS SO THE
+    *> CALLER CAN TALLY PER-RULE COUNTS WITHOUT FIZZCLS HAVING TO
+    *> KNOW ANYTHING ABOUT HOW ITS CALLER REPORTS THEM.
+     01  FB-RULE-HIT-FLAGS.
+         05  FB-RULE-HIT-FLAG          PIC X(01) OCCURS 20 TIMES
+                                        VALUE "N".
+             88  FB-RULE-HIT                     VALUE "Y".
+             88  FB-RULE-NOT-HIT                  VALUE "N".
