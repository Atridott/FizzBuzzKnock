@@ -0,0 +1,6 @@
+    *> FBRULEC.CPY
+    *> RECORD LAYOUT FOR THE RULECTL CONTROL FILE - ONE DIVISOR
+    *> AND LABEL PER RECORD, READ INTO FB-RULE-TABLE AT STARTUP.
+     01  RULE-CTL-RECORD.
+         05  RCTL-DIVISOR              PIC 9(5).
+         05  RCTL-LABEL                PIC X(10).
