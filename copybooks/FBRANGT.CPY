@@ -0,0 +1,12 @@
+    *> FBRANGT.CPY
+    *> IN-MEMORY TABLE OF THE RANGES TO BE PROCESSED THIS RUN,
+    *> LOADED FROM RANGECTL OR, WHEN THAT FILE IS EMPTY, FROM THE
+    *> SINGLE LEGACY ACCEPT N VALUE (SEE 1210-ADD-DEFAULT-RANGE).
+     01  FB-RANGE-TABLE.
+         05  FB-RANGE-ENTRY            OCCURS 50 TIMES
+                                       INDEXED BY FB-RANGE-IDX.
+             10  FB-RANGE-START        PIC 9(9).
+             10  FB-RANGE-END          PIC 9(9).
+     01  FB-RANGE-COUNT                PIC 9(3) COMP VALUE ZERO.
+     01  FB-RANGE-MAX                  PIC 9(3) COMP VALUE 50.
+     01  FB-RANGE-ITERATIONS           PIC 9(9) COMP VALUE ZERO.
