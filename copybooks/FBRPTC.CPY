@@ -0,0 +1,10 @@
+    *> FBRPTC.CPY
+    *> COUNTERS ACCUMULATED DURING THE CLASSIFICATION LOOP AND
+    *> PRINTED ON THE FIZZRPT END-OF-RUN CONTROL REPORT.
+     01  FB-RULE-HIT-COUNT             OCCURS 20 TIMES
+                                       PIC 9(9) COMP VALUE ZERO.
+     01  FB-COMBO-COUNT                PIC 9(9) COMP VALUE ZERO.
+     01  FB-PLAIN-COUNT                PIC 9(9) COMP VALUE ZERO.
+     01  FB-GRAND-TOTAL                PIC 9(9) COMP VALUE ZERO.
+     01  FB-PAGE-NO                    PIC 9(3) COMP VALUE ZERO.
+     01  FB-RUN-DATE                   PIC X(08).
