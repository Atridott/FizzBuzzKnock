@@ -0,0 +1,7 @@
+    *> FBRANGE.CPY
+    *> RECORD LAYOUT FOR THE RANGECTL CONTROL FILE - ONE START/END
+    *> PAIR PER RECORD.  LETS A SINGLE BATCH SUBMISSION DRIVE THE
+    *> CLASSIFICATION LOOP OVER SEVERAL RANGES IN ONE JOB STEP.
+     01  RANGE-CTL-RECORD.
+         05  RGCTL-START               PIC 9(9).
+         05  RGCTL-END                 PIC 9(9).
