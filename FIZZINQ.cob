@@ -0,0 +1,156 @@
+IDENTIFICATION              DIVISION.
+PROGRAM-ID.                 FIZZINQ.
+
+*> MODIFICATION HISTORY
+*>   2026-08-08  RLM  NEW - ONLINE INQUIRY TRANSACTION.  LETS AN
+*>                    OPERATOR KEY IN A SINGLE NUMBER AND SEE ITS
+*>                    CATEGORY WITHOUT RUNNING THE FULL FIZZ_BUZZ
+*>                    BATCH JOB.  LOADS RULECTL THE SAME WAY
+*>                    FIZZ_BUZZ DOES AND CALLS FIZZCLS SO BOTH
+*>                    PROGRAMS REPORT A NUMBER'S CATEGORY THE SAME
+*>                    WAY.
+*>   2026-08-08  RLM  RULECTL ABSENT/EMPTY NOW FALLS BACK TO THE
+*>                    ORIGINAL 3/FIZZ, 5/BUZZ RULE PAIR, THE SAME AS
+*>                    FB_Cobol.cob, INSTEAD OF ANSWERING "NUMBER" FOR
+*>                    EVERY INQUIRY.  A ZERO DIVISOR IN RULECTL IS
+*>                    NOW REJECTED INSTEAD OF MATCHING EVERY NUMBER.
+*>   2026-08-08  RLM  FALLBACK RULE LABELS CORRECTED TO "Fizz"/"Buzz"
+*>                    TO MATCH FB_Cobol.cob'S ORIGINAL CASING.
+
+ENVIRONMENT                 DIVISION.
+    INPUT-OUTPUT            SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL RULECTL  ASSIGN TO "RULECTL"
+                            ORGANIZATION LINE SEQUENTIAL
+                            FILE STATUS IS FB-RULECTL-STATUS.
+
+DATA                         DIVISION.
+    FILE                     SECTION.
+        FD  RULECTL.
+            COPY FBRULEC.
+
+    WORKING-STORAGE         SECTION.
+        COPY FBRULES.
+        COPY FBCATG.
+        COPY FBHITF.
+
+        01 FB-RULECTL-STATUS           PIC X(02).
+            88 FB-RULECTL-OK                      VALUE "00".
+
+        01 FB-SWITCHES.
+            05 FB-RULE-EOF-SW         PIC X(01) VALUE "N".
+                88 FB-RULE-EOF                  VALUE "Y".
+                88 FB-RULE-NOT-EOF              VALUE "N".
+
+        01 FB-N-RAW PIC X(09) JUSTIFIED RIGHT.
+        01 FB-CLASSIFY-NUMBER PIC 9(9).
+
+        01 FB-ANSWER-SW PIC X(01) VALUE "Y".
+            88 FB-ANSWER-AGAIN                VALUE "Y" "y".
+            88 FB-ANSWER-DONE                 VALUE "N" "n".
+
+PROCEDURE                   DIVISION.
+MAIN                    SECTION.
+    PERFORM 1000-LOAD-RULE-TABLE THRU 1000-EXIT.
+    IF FB-RULE-COUNT = 0
+        PERFORM 1030-ADD-DEFAULT-RULES THRU 1030-EXIT
+    END-IF.
+    PERFORM 2000-INQUIRE-NUMBER THRU 2000-EXIT
+        UNTIL FB-ANSWER-DONE.
+    STOP RUN.
+
+*> ----------------------------------------------------------------
+*> 1000-LOAD-RULE-TABLE - READ THE RULECTL CONTROL FILE INTO
+*> FB-RULE-TABLE, THE SAME AS THE FIZZ_BUZZ BATCH JOB, SO AN
+*> INQUIRY REFLECTS WHATEVER RULES ARE CURRENTLY IN EFFECT.
+*> ----------------------------------------------------------------
+1000-LOAD-RULE-TABLE.
+    OPEN INPUT RULECTL.
+    IF FB-RULECTL-OK
+        PERFORM 1010-READ-RULE-RECORD THRU 1010-EXIT
+        PERFORM 1020-ADD-RULE-ENTRY THRU 1020-EXIT
+            UNTIL FB-RULE-EOF
+        CLOSE RULECTL
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+1010-READ-RULE-RECORD.
+    READ RULECTL
+        AT END SET FB-RULE-EOF TO TRUE
+    END-READ.
+1010-EXIT.
+    EXIT.
+
+1020-ADD-RULE-ENTRY.
+    IF FB-RULE-COUNT >= FB-RULE-MAX
+        DISPLAY "RULECTL EXCEEDS FB-RULE-MAX - EXTRA RULES IGNORED"
+        SET FB-RULE-EOF TO TRUE
+        GO TO 1020-EXIT
+    END-IF.
+    IF RCTL-DIVISOR = ZERO
+        DISPLAY "RULECTL RECORD REJECTED - DIVISOR IS ZERO"
+        PERFORM 1010-READ-RULE-RECORD THRU 1010-EXIT
+        GO TO 1020-EXIT
+    END-IF.
+    ADD 1 TO FB-RULE-COUNT.
+    SET FB-RULE-IDX TO FB-RULE-COUNT.
+    MOVE RCTL-DIVISOR TO FB-RULE-DIVISOR(FB-RULE-IDX).
+    MOVE RCTL-LABEL TO FB-RULE-LABEL(FB-RULE-IDX).
+    PERFORM 1010-READ-RULE-RECORD THRU 1010-EXIT.
+1020-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1030-ADD-DEFAULT-RULES - RULECTL IS OPTIONAL, BUT IF IT IS
+*> MISSING OR CARRIES NO RECORDS, AN INQUIRY MUST STILL DO FIZZ/BUZZ
+*> CLASSIFICATION THE SAME AS FB_Cobol.cob'S FALLBACK.
+*> ----------------------------------------------------------------
+1030-ADD-DEFAULT-RULES.
+    MOVE 1       TO FB-RULE-COUNT.
+    SET FB-RULE-IDX TO FB-RULE-COUNT.
+    MOVE 3       TO FB-RULE-DIVISOR(FB-RULE-IDX).
+    MOVE "Fizz"  TO FB-RULE-LABEL(FB-RULE-IDX).
+    MOVE 2       TO FB-RULE-COUNT.
+    SET FB-RULE-IDX TO FB-RULE-COUNT.
+    MOVE 5       TO FB-RULE-DIVISOR(FB-RULE-IDX).
+    MOVE "Buzz"  TO FB-RULE-LABEL(FB-RULE-IDX).
+1030-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 2000-INQUIRE-NUMBER - PROMPT THE OPERATOR FOR ONE NUMBER,
+*> CLASSIFY IT, AND ASK WHETHER TO GO AGAIN.  A BLANK ENTRY ALSO
+*> ENDS THE TRANSACTION, THE SAME AS ANSWERING "N".
+*> ----------------------------------------------------------------
+2000-INQUIRE-NUMBER.
+    DISPLAY "ENTER A NUMBER (BLANK TO QUIT): " WITH NO ADVANCING.
+    ACCEPT FB-N-RAW.
+    IF FB-N-RAW = SPACES
+        SET FB-ANSWER-DONE TO TRUE
+        GO TO 2000-EXIT
+    END-IF.
+    INSPECT FB-N-RAW REPLACING LEADING SPACE BY ZERO.
+    IF FB-N-RAW NOT NUMERIC
+        DISPLAY "NOT A VALID NUMBER - TRY AGAIN."
+        GO TO 2000-EXIT
+    END-IF.
+    MOVE FB-N-RAW TO FB-CLASSIFY-NUMBER.
+    PERFORM 2100-CLASSIFY-AND-DISPLAY THRU 2100-EXIT.
+    DISPLAY "ANOTHER NUMBER? (Y/N): " WITH NO ADVANCING.
+    ACCEPT FB-ANSWER-SW.
+2000-EXIT.
+    EXIT.
+
+2100-CLASSIFY-AND-DISPLAY.
+    CALL "FIZZCLS" USING FB-RULE-TABLE
+                          FB-RULE-COUNT
+                          FB-CLASSIFY-NUMBER
+                          FB-CATEGORY-TEXT
+                          FB-CATEGORY-CODE
+                          FB-RULE-MATCH-COUNT
+                          FB-RULE-HIT-FLAGS
+    END-CALL.
+    DISPLAY FB-CLASSIFY-NUMBER " IS " FB-CATEGORY-TEXT.
+2100-EXIT.
+    EXIT.
